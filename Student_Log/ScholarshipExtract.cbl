@@ -0,0 +1,117 @@
+      ************************************************
+      *    This program reads the student master     *
+      *    file students.txt and applies the          *
+      *    scholarship award bands to build an        *
+      *    eligibility extract for the scholarship    *
+      *    committee, instead of a manual spreadsheet *
+      *    pass.                                      *
+      ************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Scholarship-Extract-Project4.
+       AUTHOR. Elysé Ntigirishari.
+
+       ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+              SELECT STUDENT-FILE-IN ASSIGN TO "D:\Cobol\students.txt"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS STUDENT-ID
+              FILE STATUS IS WS-STUDENT-FILE-STATUS.
+
+              SELECT ELIGIBILITY-FILE-OUT ASSIGN TO
+                                "D:\Cobol\scholarship_extract.txt"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+          FD STUDENT-FILE-IN.
+          01 STUDENT-RECORD-IN.
+             05 STUDENT-NAME                  PIC X(20).
+             05 FILLER                        PIC X(2).
+             05 STUDENT-ID                    PIC X(9).
+             05 FILLER                        PIC X(5).
+             05 STUDENT_TOTAL_PERCENTAGE      PIC 9(3).99.
+             05 FILLER                        PIC X(5).
+             05 STUDENT-GPA                   PIC 9.99.
+             05 FILLER                        PIC X(8).
+
+          FD ELIGIBILITY-FILE-OUT.
+          01 ELIGIBILITY-RECORD-OUT           PIC X(50).
+
+          WORKING-STORAGE SECTION.
+          01 WS-COLUMN-HEADER.
+             05 FILLER                PIC X(10)   VALUE "Student_ID".
+             05 FILLER                PIC X(2)    VALUE SPACES.
+             05 FILLER                PIC X(20)   VALUE "Student_Name".
+             05 FILLER                PIC X(2)    VALUE SPACES.
+             05 FILLER                PIC X(11)   VALUE "Award_Tier".
+
+          01 WS-DETAIL-LINE.
+             05 WS-ID-OUT             PIC X(9).
+             05 FILLER                PIC X(3)    VALUE SPACES.
+             05 WS-NAME-OUT           PIC X(20).
+             05 FILLER                PIC X(2)    VALUE SPACES.
+             05 WS-AWARD-TIER-OUT     PIC X(13).
+
+          01 WS-GPA-NUMERIC           PIC 9V99    VALUE ZERO.
+          01 WS-PCT-NUMERIC           PIC 9(3)V99 VALUE ZERO.
+
+          01 WS-FLAGS-AND-COUNTERS.
+             05 WS-EOF-FLAG           PIC X(3)    VALUE "NO".
+             05 WS-STUDENT-FILE-STATUS PIC X(2).
+
+       PROCEDURE DIVISION.
+       100-PRODUCE-ELIGIBILITY-EXTRACT.
+          PERFORM 201-INIT-ELIGIBILITY-EXTRACT.
+          PERFORM 202-PRODUCE-ELIGIBILITY-RECORD
+                      UNTIL WS-EOF-FLAG = "YES".
+          PERFORM 203-TERM-ELIGIBILITY-EXTRACT.
+          STOP RUN.
+
+          201-INIT-ELIGIBILITY-EXTRACT.
+              PERFORM 301-OPEN-ELIGIBILITY-FILES.
+              IF WS-STUDENT-FILE-STATUS NOT = "00"
+                  DISPLAY "Unable to open students.txt - "
+                      "file status " WS-STUDENT-FILE-STATUS
+                  MOVE "YES" TO WS-EOF-FLAG
+              END-IF.
+              PERFORM 302-WRITE-COLUMN-HEADERS.
+              IF WS-EOF-FLAG NOT = "YES"
+                  PERFORM 304-READ-STUDENT-RECORD
+              END-IF.
+          202-PRODUCE-ELIGIBILITY-RECORD.
+              PERFORM 303-DETERMINE-AWARD-TIER.
+              PERFORM 304-READ-STUDENT-RECORD.
+          203-TERM-ELIGIBILITY-EXTRACT.
+              PERFORM 308-CLOSE-ELIGIBILITY-FILES.
+
+              301-OPEN-ELIGIBILITY-FILES.
+                  OPEN INPUT  STUDENT-FILE-IN
+                       OUTPUT ELIGIBILITY-FILE-OUT.
+              302-WRITE-COLUMN-HEADERS.
+                  WRITE ELIGIBILITY-RECORD-OUT FROM WS-COLUMN-HEADER.
+                  WRITE ELIGIBILITY-RECORD-OUT FROM SPACES.
+              303-DETERMINE-AWARD-TIER.
+                  MOVE STUDENT-GPA TO WS-GPA-NUMERIC.
+                  MOVE STUDENT_TOTAL_PERCENTAGE TO WS-PCT-NUMERIC.
+                  IF WS-GPA-NUMERIC >= 3.75 AND WS-PCT-NUMERIC >= 90
+                      PERFORM 306-WRITE-ELIGIBILITY-DETAIL
+                  ELSE
+                      IF WS-GPA-NUMERIC >= 3.25
+                          PERFORM 306-WRITE-ELIGIBILITY-DETAIL
+                      END-IF
+                  END-IF.
+              304-READ-STUDENT-RECORD.
+                  READ STUDENT-FILE-IN NEXT RECORD
+                      AT END MOVE "YES" TO WS-EOF-FLAG.
+              306-WRITE-ELIGIBILITY-DETAIL.
+                  MOVE STUDENT-ID TO WS-ID-OUT.
+                  MOVE STUDENT-NAME TO WS-NAME-OUT.
+                  IF WS-GPA-NUMERIC >= 3.75 AND WS-PCT-NUMERIC >= 90
+                      MOVE "Full Award" TO WS-AWARD-TIER-OUT
+                  ELSE
+                      MOVE "Partial Award" TO WS-AWARD-TIER-OUT
+                  END-IF.
+                  WRITE ELIGIBILITY-RECORD-OUT FROM WS-DETAIL-LINE.
+              308-CLOSE-ELIGIBILITY-FILES.
+                  CLOSE STUDENT-FILE-IN ELIGIBILITY-FILE-OUT.
