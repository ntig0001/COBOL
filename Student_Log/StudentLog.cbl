@@ -1,18 +1,35 @@
       ************************************************
-      *    This program saves data to a file         *
-      *    called students.txt from the keyboard.    *
-      *                                              *
+      *    This program maintains the student master *
+      *    file called students.txt from the         *
+      *    keyboard.  Operators can ADD a new         *
+      *    student, CHANGE an existing student's      *
+      *    percentage/GPA, or DELETE a student,        *
+      *    all keyed on STUDENT-ID.  On its first     *
+      *    run against a students.txt still in the    *
+      *    old flat-line format, the file is           *
+      *    converted record-by-record into the        *
+      *    indexed master before ADD/CHANGE/DELETE    *
+      *    processing begins, so existing history      *
+      *    is preserved rather than overwritten.       *
       ************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. StudentList-Project-1.
        AUTHOR. Elysé Ntigirishari.
-       
+
        ENVIRONMENT DIVISION.
           INPUT-OUTPUT SECTION.
           FILE-CONTROL.
               SELECT STUDENT-FILE-OUT ASSIGN TO "D:\Cobol\students.txt"
-              ORGANIZATION IS LINE SEQUENTIAL.
-              
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS STUDENT-ID
+              FILE STATUS IS WS-STUDENT-FILE-STATUS.
+
+              SELECT STUDENT-FILE-LEGACY-IN ASSIGN TO
+                                     "D:\Cobol\students.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-LEGACY-FILE-STATUS.
+
        DATA DIVISION.
           FD STUDENT-FILE-OUT.
           01 STUDENT-RECORD-OUT.
@@ -20,15 +37,24 @@
              05 FILLER                        PIC X(2) VALUE SPACES.
              05 STUDENT-ID                    PIC X(9).
              05 FILLER                        PIC X(5) VALUE SPACES.
-             05 STUDENT_TOTAL_PERCENTAGE      PIC 9(2).99.
-             05 FILLER                        PIC X(6) VALUE SPACES.
+             05 STUDENT_TOTAL_PERCENTAGE      PIC 9(3).99.
+             05 FILLER                        PIC X(5) VALUE SPACES.
              05 STUDENT-GPA                   PIC 9.99.
              05 FILLER                        PIC X(8) VALUE SPACES.
-       
+
+          FD STUDENT-FILE-LEGACY-IN.
+          01 STUDENT-LEGACY-RECORD.
+             05 LEGACY-STUDENT-NAME           PIC X(20).
+             05 FILLER                        PIC X(2).
+             05 LEGACY-STUDENT-ID             PIC X(9).
+             05 FILLER                        PIC X(5).
+             05 LEGACY-TOTAL-PERCENTAGE       PIC 9(2).99.
+             05 FILLER                        PIC X(6).
+             05 LEGACY-GPA                    PIC 9.99.
+             05 FILLER                        PIC X(8).
+
           WORKING-STORAGE SECTION.
           01 WS-PROMPTS.
-             05 WS-PROMPT-FOR-RECORD          PIC X(22)   VALUE 
-                                              "Record to Enter:Y or N".
              05 WS-PROMPT-STUDENT-NAME        PIC X(19)   VALUE
                                               "Enter Student Name:".
              05 WS-PROMPT-STUDENT-ID          PIC X(17)   VALUE
@@ -37,57 +63,270 @@
                                               "Enter Total Mark:".
              05 WS-PROMPT-STUDENT-GPA         PIC X(18)   VALUE
                                               "Enter Student GPA:".
-          01 FILE-COLUMN-HEADER.
-             05 FILLER              PIC X(20)     VALUE "Student_Name".
-             05 FILLER              PIC X(2)     VALUE SPACES.
-             05 FILLER              PIC X(10)     VALUE "Student_ID".
-             05 FILLER              PIC X(2)      VALUE SPACES.        
-             05 FILLER              PIC X(11)     VALUE "Percentage".
-             05 FILLER              PIC X(2)      VALUE SPACES.        
-             05 FILLER              PIC X(11)     VALUE "GPA".
-                                                                                                                                       
+             05 WS-PROMPT-MENU                PIC X(31)   VALUE
+                                    "A-Add C-Change D-Delete Q-Quit:".
+             05 WS-PROMPT-LOOKUP-ID           PIC X(25)   VALUE
+                                    "Enter Student ID to find:".
+             05 WS-PROMPT-PCT-RANGE           PIC X(34)   VALUE
+                                   "Percentage must be 0-100.Re-enter:".
+             05 WS-PROMPT-GPA-RANGE           PIC X(31)   VALUE
+                                    "GPA must be 0.00-4.00.Re-enter:".
+             05 WS-PROMPT-DUP-ID              PIC X(30)   VALUE
+                                    "Duplicate Student ID.Re-enter:".
+             05 WS-PROMPT-NOT-FOUND           PIC X(29)   VALUE
+                                    "Student ID not found on file.".
+
           01 WS-RESPONSES.
-             05 WS-RECORD-RESPONSE               PIC X(1).
-             
+             05 WS-MENU-RESPONSE                 PIC X(1).
+             05 WS-VALID-FLAG                    PIC X(1).
+             05 WS-STUDENT-FILE-STATUS           PIC X(2).
+             05 WS-LOOKUP-ID                     PIC X(9).
+
+          01 WS-PCT-NUMERIC                      PIC 9(5)V99
+                                                  VALUE ZERO.
+          01 WS-GPA-NUMERIC                      PIC 9(3)V99
+                                                  VALUE ZERO.
+          01 WS-SAVE-STUDENT-RECORD              PIC X(59).
+
+          01 WS-MIGRATION-FIELDS.
+             05 WS-LEGACY-FILE-STATUS         PIC X(2).
+             05 WS-LEGACY-EOF-FLAG            PIC X(3) VALUE "NO".
+             05 WS-LEGACY-FIRST-FLAG          PIC X(3) VALUE "YES".
+             05 WS-MIGRATE-COUNT              PIC 9(4) VALUE ZERO.
+             05 WS-MIGRATE-IDX                PIC 9(4) VALUE ZERO.
+             05 WS-MIGRATE-TABLE-FULL-FLAG    PIC X(3) VALUE "NO".
+
+          01 WS-MIGRATE-TABLE.
+             05 WS-MIGRATE-ENTRY OCCURS 500 TIMES.
+                10 WS-MIGRATE-NAME            PIC X(20).
+                10 WS-MIGRATE-ID              PIC X(9).
+                10 WS-MIGRATE-PCT             PIC 9(3).99.
+                10 WS-MIGRATE-GPA             PIC 9.99.
+
        PROCEDURE DIVISION.
        100-PRODUCE-STUDENT-FILE.
           PERFORM 201-INIT-CREATE-STUDENT-FILE.
-          PERFORM 202-PRODUCE-STUDENT-RECORD 
-                      UNTIL WS-RECORD-RESPONSE = "N" OR "n".
+          PERFORM 202-PROCESS-STUDENT-MENU
+                      UNTIL WS-MENU-RESPONSE = "Q" OR "q".
           PERFORM 203-TERMINATE-CREATE-STUDENT.
           STOP RUN.
-          
+
           201-INIT-CREATE-STUDENT-FILE.
               PERFORM 701-OPEN-STUDENT-FILE.
-              PERFORM 705-CLEAR-FIELDS.
-              PERFORM 702-PROMPT-FOR-RECORD.
-          202-PRODUCE-STUDENT-RECORD.
-              PERFORM 703-ACCEPT-STUDENT-DATA.
-              PERFORM 704-WRITE-STUDENT-RECORD.
-              PERFORM 705-CLEAR-FIELDS.
-              PERFORM 702-PROMPT-FOR-RECORD.
+          202-PROCESS-STUDENT-MENU.
+              PERFORM 706-DISPLAY-MENU.
+              PERFORM 707-ACCEPT-MENU-CHOICE.
+              EVALUATE WS-MENU-RESPONSE
+                  WHEN "A" WHEN "a"
+                      PERFORM 210-ADD-STUDENT-RECORD
+                  WHEN "C" WHEN "c"
+                      PERFORM 220-CHANGE-STUDENT-RECORD
+                  WHEN "D" WHEN "d"
+                      PERFORM 230-DELETE-STUDENT-RECORD
+                  WHEN "Q" WHEN "q"
+                      CONTINUE
+                  WHEN OTHER
+                      DISPLAY "Invalid menu choice - try again."
+              END-EVALUATE.
           203-TERMINATE-CREATE-STUDENT.
               CLOSE STUDENT-FILE-OUT.
-       
+
+              210-ADD-STUDENT-RECORD.
+                  PERFORM 705-CLEAR-FIELDS.
+                  PERFORM 703-ACCEPT-STUDENT-DATA.
+                  PERFORM 704-WRITE-STUDENT-RECORD.
+              220-CHANGE-STUDENT-RECORD.
+                  PERFORM 705-CLEAR-FIELDS.
+                  PERFORM 713-ACCEPT-EXISTING-STUDENT-ID.
+                  IF WS-VALID-FLAG = "Y"
+                      PERFORM 710-ACCEPT-VALID-PERCENTAGE
+                      PERFORM 711-ACCEPT-VALID-GPA
+                      PERFORM 714-REWRITE-STUDENT-RECORD
+                  END-IF.
+              230-DELETE-STUDENT-RECORD.
+                  PERFORM 705-CLEAR-FIELDS.
+                  PERFORM 713-ACCEPT-EXISTING-STUDENT-ID.
+                  IF WS-VALID-FLAG = "Y"
+                      PERFORM 715-DELETE-STUDENT-RECORD
+                  END-IF.
+
               701-OPEN-STUDENT-FILE.
-                  OPEN OUTPUT STUDENT-FILE-OUT.
-                  WRITE STUDENT-RECORD-OUT FROM FILE-COLUMN-HEADER.
-              702-PROMPT-FOR-RECORD.
-                  DISPLAY WS-PROMPT-FOR-RECORD LINE 2 COLUMN 2.
-                  ACCEPT WS-RECORD-RESPONSE LINE 3 COLUMN 2.
+                  OPEN I-O STUDENT-FILE-OUT.
+                  IF WS-STUDENT-FILE-STATUS = "35"
+                      OPEN OUTPUT STUDENT-FILE-OUT
+                      CLOSE STUDENT-FILE-OUT
+                      OPEN I-O STUDENT-FILE-OUT
+                  ELSE
+                      IF WS-STUDENT-FILE-STATUS NOT = "00"
+                          PERFORM 730-MIGRATE-LEGACY-STUDENT-FILE
+                          OPEN I-O STUDENT-FILE-OUT
+                      END-IF
+                  END-IF.
               703-ACCEPT-STUDENT-DATA.
                   DISPLAY " " WITH BLANK SCREEN.
                   DISPLAY WS-PROMPT-STUDENT-NAME LINE 6 COLUMN 4.
                   ACCEPT STUDENT-NAME LINE 7 COLUMN 4.
-                  DISPLAY WS-PROMPT-STUDENT-ID LINE 9 COLUMN 4.
-                  ACCEPT STUDENT-ID LINE 10 COLUMN 4.
-                  DISPLAY WS-PROMPT-STUDENT-AGE LINE 12 COLUMN 4.
-                  ACCEPT STUDENT_TOTAL_PERCENTAGE LINE 13 COLUMN 4.    
-                  DISPLAY WS-PROMPT-STUDENT-GPA LINE 15 COLUMN 4.
-                  ACCEPT STUDENT-GPA LINE 16 COLUMN 4.
+                  PERFORM 712-ACCEPT-NEW-STUDENT-ID.
+                  PERFORM 710-ACCEPT-VALID-PERCENTAGE.
+                  PERFORM 711-ACCEPT-VALID-GPA.
               704-WRITE-STUDENT-RECORD.
-                  WRITE STUDENT-RECORD-OUT AFTER ADVANCING 1 LINE.
+                  WRITE STUDENT-RECORD-OUT
+                      INVALID KEY
+                          DISPLAY "Unable to add - duplicate ID."
+                  END-WRITE.
               705-CLEAR-FIELDS.
-                  MOVE " " TO WS-RECORD-RESPONSE.
                   MOVE SPACES TO STUDENT-RECORD-OUT.
-           DISPLAY " " WITH BLANK SCREEN.
\ No newline at end of file
+              706-DISPLAY-MENU.
+                  DISPLAY " " WITH BLANK SCREEN.
+                  DISPLAY WS-PROMPT-MENU LINE 2 COLUMN 2.
+              707-ACCEPT-MENU-CHOICE.
+                  ACCEPT WS-MENU-RESPONSE LINE 3 COLUMN 2.
+              710-ACCEPT-VALID-PERCENTAGE.
+                  MOVE "N" TO WS-VALID-FLAG.
+                  PERFORM 720-GET-PERCENTAGE
+                      UNTIL WS-VALID-FLAG = "Y".
+              711-ACCEPT-VALID-GPA.
+                  MOVE "N" TO WS-VALID-FLAG.
+                  PERFORM 721-GET-GPA
+                      UNTIL WS-VALID-FLAG = "Y".
+              712-ACCEPT-NEW-STUDENT-ID.
+                  MOVE STUDENT-RECORD-OUT TO WS-SAVE-STUDENT-RECORD.
+                  MOVE "N" TO WS-VALID-FLAG.
+                  PERFORM 722-GET-NEW-ID
+                      UNTIL WS-VALID-FLAG = "Y".
+                  MOVE WS-SAVE-STUDENT-RECORD TO STUDENT-RECORD-OUT.
+                  MOVE WS-LOOKUP-ID TO STUDENT-ID.
+              713-ACCEPT-EXISTING-STUDENT-ID.
+                  MOVE "N" TO WS-VALID-FLAG.
+                  PERFORM 723-GET-EXISTING-ID
+                      UNTIL WS-VALID-FLAG = "Y" OR WS-VALID-FLAG = "E".
+              714-REWRITE-STUDENT-RECORD.
+                  REWRITE STUDENT-RECORD-OUT
+                      INVALID KEY
+                          DISPLAY "Unable to update record."
+                  END-REWRITE.
+              715-DELETE-STUDENT-RECORD.
+                  DELETE STUDENT-FILE-OUT
+                      INVALID KEY
+                          DISPLAY "Unable to delete record."
+                  END-DELETE.
+
+                  720-GET-PERCENTAGE.
+                      DISPLAY WS-PROMPT-STUDENT-AGE LINE 12 COLUMN 4.
+                      ACCEPT WS-PCT-NUMERIC LINE 13 COLUMN 4.
+                      IF WS-PCT-NUMERIC NOT > 100
+                          MOVE WS-PCT-NUMERIC
+                              TO STUDENT_TOTAL_PERCENTAGE
+                          MOVE "Y" TO WS-VALID-FLAG
+                      ELSE
+                          DISPLAY WS-PROMPT-PCT-RANGE LINE 14 COLUMN 4
+                      END-IF.
+                  721-GET-GPA.
+                      DISPLAY WS-PROMPT-STUDENT-GPA LINE 15 COLUMN 4.
+                      ACCEPT WS-GPA-NUMERIC LINE 16 COLUMN 4.
+                      IF WS-GPA-NUMERIC NOT > 4.00
+                          MOVE WS-GPA-NUMERIC TO STUDENT-GPA
+                          MOVE "Y" TO WS-VALID-FLAG
+                      ELSE
+                          DISPLAY WS-PROMPT-GPA-RANGE LINE 17 COLUMN 4
+                      END-IF.
+                  722-GET-NEW-ID.
+                      DISPLAY WS-PROMPT-STUDENT-ID LINE 9 COLUMN 4.
+                      ACCEPT WS-LOOKUP-ID LINE 10 COLUMN 4.
+                      MOVE WS-LOOKUP-ID TO STUDENT-ID.
+                      READ STUDENT-FILE-OUT
+                          INVALID KEY
+                              MOVE "Y" TO WS-VALID-FLAG
+                          NOT INVALID KEY
+                              DISPLAY WS-PROMPT-DUP-ID LINE 11 COLUMN 4
+                              MOVE "N" TO WS-VALID-FLAG
+                      END-READ.
+                  723-GET-EXISTING-ID.
+                      DISPLAY WS-PROMPT-LOOKUP-ID LINE 9 COLUMN 4.
+                      ACCEPT WS-LOOKUP-ID LINE 10 COLUMN 4.
+                      MOVE WS-LOOKUP-ID TO STUDENT-ID.
+                      READ STUDENT-FILE-OUT
+                          INVALID KEY
+                              DISPLAY WS-PROMPT-NOT-FOUND
+                                  LINE 11 COLUMN 4
+                              MOVE "E" TO WS-VALID-FLAG
+                          NOT INVALID KEY
+                              MOVE "Y" TO WS-VALID-FLAG
+                      END-READ.
+
+                  730-MIGRATE-LEGACY-STUDENT-FILE.
+                      DISPLAY "Converting students.txt to the "
+                          "indexed master file format...".
+                      MOVE "NO" TO WS-LEGACY-EOF-FLAG.
+                      MOVE "YES" TO WS-LEGACY-FIRST-FLAG.
+                      MOVE ZERO TO WS-MIGRATE-COUNT.
+                      MOVE "NO" TO WS-MIGRATE-TABLE-FULL-FLAG.
+                      OPEN INPUT STUDENT-FILE-LEGACY-IN.
+                      IF WS-LEGACY-FILE-STATUS = "00"
+                          PERFORM 731-READ-ONE-LEGACY-RECORD
+                          PERFORM 732-BUFFER-LEGACY-RECORD
+                              UNTIL WS-LEGACY-EOF-FLAG = "YES"
+                          CLOSE STUDENT-FILE-LEGACY-IN
+                          OPEN OUTPUT STUDENT-FILE-OUT
+                          PERFORM 733-WRITE-MIGRATED-RECORDS
+                          CLOSE STUDENT-FILE-OUT
+                          DISPLAY WS-MIGRATE-COUNT
+                              " student record(s) converted to the "
+                              "master file."
+                      ELSE
+                          DISPLAY "Unable to read existing "
+                              "students.txt for conversion - "
+                              "file status " WS-LEGACY-FILE-STATUS
+                          DISPLAY "Master file was not changed. "
+                              "Correct the problem and re-run."
+                          STOP RUN
+                      END-IF.
+                  731-READ-ONE-LEGACY-RECORD.
+                      READ STUDENT-FILE-LEGACY-IN
+                          AT END
+                              MOVE "YES" TO WS-LEGACY-EOF-FLAG
+                      END-READ.
+                  732-BUFFER-LEGACY-RECORD.
+                      IF WS-LEGACY-FIRST-FLAG = "YES"
+                          MOVE "NO" TO WS-LEGACY-FIRST-FLAG
+                      ELSE
+                          IF WS-MIGRATE-COUNT < 500
+                              ADD 1 TO WS-MIGRATE-COUNT
+                              MOVE LEGACY-STUDENT-NAME TO
+                                  WS-MIGRATE-NAME (WS-MIGRATE-COUNT)
+                              MOVE LEGACY-STUDENT-ID TO
+                                  WS-MIGRATE-ID (WS-MIGRATE-COUNT)
+                              MOVE LEGACY-TOTAL-PERCENTAGE TO
+                                  WS-MIGRATE-PCT (WS-MIGRATE-COUNT)
+                              MOVE LEGACY-GPA TO
+                                  WS-MIGRATE-GPA (WS-MIGRATE-COUNT)
+                          ELSE
+                              MOVE "YES" TO WS-MIGRATE-TABLE-FULL-FLAG
+                              DISPLAY "Warning - conversion table "
+                                  "full, record skipped: "
+                                  LEGACY-STUDENT-ID
+                          END-IF
+                      END-IF.
+                      PERFORM 731-READ-ONE-LEGACY-RECORD.
+                  733-WRITE-MIGRATED-RECORDS.
+                      MOVE 1 TO WS-MIGRATE-IDX.
+                      PERFORM 734-WRITE-ONE-MIGRATED-RECORD
+                          UNTIL WS-MIGRATE-IDX > WS-MIGRATE-COUNT.
+                  734-WRITE-ONE-MIGRATED-RECORD.
+                      MOVE SPACES TO STUDENT-RECORD-OUT.
+                      MOVE WS-MIGRATE-NAME (WS-MIGRATE-IDX)
+                          TO STUDENT-NAME.
+                      MOVE WS-MIGRATE-ID (WS-MIGRATE-IDX)
+                          TO STUDENT-ID.
+                      MOVE WS-MIGRATE-PCT (WS-MIGRATE-IDX)
+                          TO STUDENT_TOTAL_PERCENTAGE.
+                      MOVE WS-MIGRATE-GPA (WS-MIGRATE-IDX)
+                          TO STUDENT-GPA.
+                      WRITE STUDENT-RECORD-OUT
+                          INVALID KEY
+                              DISPLAY "Duplicate ID during "
+                                  "conversion - skipped: "
+                                  WS-MIGRATE-ID (WS-MIGRATE-IDX)
+                      END-WRITE.
+                      ADD 1 TO WS-MIGRATE-IDX.
+           DISPLAY " " WITH BLANK SCREEN.
