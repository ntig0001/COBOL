@@ -0,0 +1,173 @@
+      ************************************************
+      *    This program reads the student master     *
+      *    file students.txt, ranks students by       *
+      *    GPA descending, and prints a formatted     *
+      *    Honor Roll report with class rank, a       *
+      *    running class-average GPA, and an          *
+      *    Honors flag for GPA above 3.50.            *
+      ************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HonorRoll-Report-Project3.
+       AUTHOR. Elysé Ntigirishari.
+
+       ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+              SELECT STUDENT-FILE-IN ASSIGN TO "D:\Cobol\students.txt"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS STUDENT-ID
+              FILE STATUS IS WS-STUDENT-FILE-STATUS.
+
+              SELECT HONOR-ROLL-FILE-OUT ASSIGN TO
+                                         "D:\Cobol\honor_roll.txt"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+              SELECT SORT-WORK-FILE ASSIGN TO "SORTWK1".
+
+       DATA DIVISION.
+          FD STUDENT-FILE-IN.
+          01 STUDENT-RECORD-IN.
+             05 STUDENT-NAME                  PIC X(20).
+             05 FILLER                        PIC X(2).
+             05 STUDENT-ID                    PIC X(9).
+             05 FILLER                        PIC X(5).
+             05 STUDENT_TOTAL_PERCENTAGE      PIC 9(3).99.
+             05 FILLER                        PIC X(5).
+             05 STUDENT-GPA                   PIC 9.99.
+             05 FILLER                        PIC X(8).
+
+          FD HONOR-ROLL-FILE-OUT.
+          01 HONOR-ROLL-RECORD-OUT            PIC X(70).
+
+          SD SORT-WORK-FILE.
+          01 SORT-RECORD.
+             05 SORT-STUDENT-NAME             PIC X(20).
+             05 SORT-STUDENT-ID                PIC X(9).
+             05 SORT-TOTAL-PERCENTAGE         PIC 9(3).99.
+             05 SORT-GPA                      PIC 9.99.
+
+          WORKING-STORAGE SECTION.
+          01 WS-COLUMN-HEADER.
+             05 FILLER                PIC X(4)    VALUE "Rank".
+             05 FILLER                PIC X(2)    VALUE SPACES.
+             05 FILLER                PIC X(12)   VALUE "Student Name".
+             05 FILLER                PIC X(2)    VALUE SPACES.
+             05 FILLER                PIC X(10)   VALUE "Student ID".
+             05 FILLER                PIC X(2)    VALUE SPACES.
+             05 FILLER                PIC X(10)   VALUE "Percentage".
+             05 FILLER                PIC X(2)    VALUE SPACES.
+             05 FILLER                PIC X(4)    VALUE "GPA".
+             05 FILLER                PIC X(2)    VALUE SPACES.
+             05 FILLER                PIC X(6)    VALUE "Honors".
+
+          01 WS-DETAIL-LINE.
+             05 WS-RANK-OUT           PIC ZZZ9.
+             05 FILLER                PIC X(3)    VALUE SPACES.
+             05 WS-NAME-OUT           PIC X(20).
+             05 FILLER                PIC X(2)    VALUE SPACES.
+             05 WS-ID-OUT             PIC X(9).
+             05 FILLER                PIC X(3)    VALUE SPACES.
+             05 WS-PCT-OUT            PIC ZZ9.99.
+             05 FILLER                PIC X(3)    VALUE SPACES.
+             05 WS-GPA-OUT            PIC 9.99.
+             05 FILLER                PIC X(3)    VALUE SPACES.
+             05 WS-HONORS-OUT         PIC X(6).
+
+          01 WS-AUDIT-LINE.
+             05 FILLER                PIC X(20)   VALUE
+                                       "Class Average GPA: ".
+             05 WS-CLASS-AVERAGE-OUT  PIC 9.99.
+             05 FILLER                PIC X(5)    VALUE SPACES.
+             05 FILLER                PIC X(14)   VALUE
+                                       "Students Read:".
+             05 FILLER                PIC X       VALUE SPACES.
+             05 WS-COUNT-OUT          PIC ZZZ9.
+
+          01 WS-ACCUMULATORS.
+             05 WS-STUDENT-COUNT      PIC 9(4)    VALUE ZERO.
+             05 WS-GPA-TOTAL          PIC 9(6)V99 VALUE ZERO.
+             05 WS-GPA-NUMERIC        PIC 9V99    VALUE ZERO.
+             05 WS-CLASS-AVERAGE      PIC 9V99    VALUE ZERO.
+
+          01 WS-FLAGS-AND-COUNTERS.
+             05 WS-EOF-FLAG           PIC X(3)    VALUE "NO".
+             05 WS-STUDENT-FILE-STATUS PIC X(2).
+
+       PROCEDURE DIVISION.
+       100-PRODUCE-HONOR-ROLL-REPORT.
+          PERFORM 201-INIT-HONOR-ROLL-REPORT.
+          PERFORM 203-TERM-HONOR-ROLL-REPORT.
+          STOP RUN.
+
+          201-INIT-HONOR-ROLL-REPORT.
+              OPEN OUTPUT HONOR-ROLL-FILE-OUT.
+              WRITE HONOR-ROLL-RECORD-OUT FROM WS-COLUMN-HEADER.
+              WRITE HONOR-ROLL-RECORD-OUT FROM SPACES.
+              SORT SORT-WORK-FILE
+                  ON DESCENDING KEY SORT-GPA
+                  INPUT PROCEDURE IS 310-RELEASE-STUDENT-RECORDS
+                  OUTPUT PROCEDURE IS 320-PROCESS-SORTED-OUTPUT.
+          202-PROCESS-SORTED-STUDENTS.
+              PERFORM 304-CALCULATE-CLASS-AVERAGE.
+              PERFORM 305-WRITE-HONOR-ROLL-DETAIL.
+              PERFORM 321-RETURN-NEXT-RECORD.
+          203-TERM-HONOR-ROLL-REPORT.
+              PERFORM 306-WRITE-HONOR-ROLL-AUDIT.
+              CLOSE HONOR-ROLL-FILE-OUT.
+
+              304-CALCULATE-CLASS-AVERAGE.
+                  ADD 1 TO WS-STUDENT-COUNT.
+                  MOVE SORT-GPA TO WS-GPA-NUMERIC.
+                  ADD WS-GPA-NUMERIC TO WS-GPA-TOTAL.
+                  DIVIDE WS-GPA-TOTAL BY WS-STUDENT-COUNT
+                      GIVING WS-CLASS-AVERAGE ROUNDED.
+              305-WRITE-HONOR-ROLL-DETAIL.
+                  MOVE WS-STUDENT-COUNT TO WS-RANK-OUT.
+                  MOVE SORT-STUDENT-NAME TO WS-NAME-OUT.
+                  MOVE SORT-STUDENT-ID TO WS-ID-OUT.
+                  MOVE SORT-TOTAL-PERCENTAGE TO WS-PCT-OUT.
+                  MOVE SORT-GPA TO WS-GPA-OUT.
+                  IF WS-GPA-NUMERIC > 3.50
+                      MOVE "Honors" TO WS-HONORS-OUT
+                  ELSE
+                      MOVE SPACES TO WS-HONORS-OUT
+                  END-IF.
+                  WRITE HONOR-ROLL-RECORD-OUT FROM WS-DETAIL-LINE.
+              306-WRITE-HONOR-ROLL-AUDIT.
+                  MOVE WS-STUDENT-COUNT TO WS-COUNT-OUT.
+                  MOVE WS-CLASS-AVERAGE TO WS-CLASS-AVERAGE-OUT.
+                  WRITE HONOR-ROLL-RECORD-OUT FROM SPACES.
+                  WRITE HONOR-ROLL-RECORD-OUT FROM WS-AUDIT-LINE.
+
+                  310-RELEASE-STUDENT-RECORDS.
+                      OPEN INPUT STUDENT-FILE-IN.
+                      IF WS-STUDENT-FILE-STATUS = "00"
+                          PERFORM 311-RELEASE-NEXT-RECORD
+                              UNTIL WS-EOF-FLAG = "YES"
+                          CLOSE STUDENT-FILE-IN
+                      ELSE
+                          DISPLAY "Unable to open students.txt - "
+                              "file status " WS-STUDENT-FILE-STATUS
+                      END-IF.
+                      MOVE "NO" TO WS-EOF-FLAG.
+                  311-RELEASE-NEXT-RECORD.
+                      READ STUDENT-FILE-IN NEXT RECORD
+                          AT END
+                              MOVE "YES" TO WS-EOF-FLAG
+                          NOT AT END
+                              MOVE STUDENT-NAME TO SORT-STUDENT-NAME
+                              MOVE STUDENT-ID TO SORT-STUDENT-ID
+                              MOVE STUDENT_TOTAL_PERCENTAGE TO
+                                          SORT-TOTAL-PERCENTAGE
+                              MOVE STUDENT-GPA TO SORT-GPA
+                              RELEASE SORT-RECORD
+                      END-READ.
+                  320-PROCESS-SORTED-OUTPUT.
+                      MOVE "NO" TO WS-EOF-FLAG.
+                      PERFORM 321-RETURN-NEXT-RECORD.
+                      PERFORM 202-PROCESS-SORTED-STUDENTS
+                          UNTIL WS-EOF-FLAG = "YES".
+                  321-RETURN-NEXT-RECORD.
+                      RETURN SORT-WORK-FILE
+                          AT END MOVE "YES" TO WS-EOF-FLAG.
