@@ -0,0 +1,238 @@
+      **************************************************************
+      *        This program maintains the inventory master         *
+      *        file invent_master.txt.  On its first run the       *
+      *        master is built from invent_in.txt's existing       *
+      *        part layout; every run then applies a batch         *
+      *        transaction file of receipts (+QTY) and              *
+      *        shipments (-QTY), keyed on PART-NUMBER-IN,           *
+      *        and logs old quantity, change, and new               *
+      *        quantity for every part posted.                      *
+      *                                                            *
+      **************************************************************
+      *
+      **************************************************************
+      *                           Glossary                         *
+      *        INVENT   --------------------------- Inventory      *
+      *        QTY      --------------------------- Quantity       *
+      *        TXN      --------------------------- Transaction    *
+      *        INIT     --------------------------- Initialize     *
+      *        TERM     --------------------------- Terminate      *
+      *        WS       --------------------------- Working        *
+      *                                             Storage        *
+      *                                             Variables      *
+      *        WS-EOF-FLAG ------------------------ End of File    *
+      *                                             Flag           *
+      *                                                            *
+      **************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Inventory-Transaction-Project5.
+       AUTHOR. Elysé Ntigirishari.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT INVENT-FILE-IN ASSIGN TO "D:\Cobol\invent_in.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT INVENTORY-MASTER-FILE ASSIGN TO
+                                     "D:\Cobol\invent_master.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MASTER-PART-NUMBER
+               FILE STATUS IS WS-MASTER-FILE-STATUS.
+
+               SELECT TRANSACTION-FILE-IN ASSIGN TO
+                                     "D:\Cobol\invent_txn_in.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT TRANSACTION-LOG-FILE ASSIGN TO
+                                     "D:\Cobol\invent_txn_log.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FILE-STATUS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD INVENT-FILE-IN.
+           01 INVENT-RECORD-IN.
+              05 PART-NUMBER-IN        PIC 9(7).
+              05 PART-NAME-IN          PIC X(20).
+              05 QTY-ON-HAND-IN        PIC 9(4).
+              05 UNIT-PRICE-IN         PIC 9(4).
+              05 SUPPLIER-CODE-IN      PIC X(5).
+
+           FD INVENTORY-MASTER-FILE.
+           01 INVENTORY-MASTER-RECORD.
+              05 MASTER-PART-NUMBER    PIC 9(7).
+              05 MASTER-PART-NAME      PIC X(20).
+              05 MASTER-QTY-ON-HAND    PIC 9(4).
+              05 MASTER-UNIT-PRICE     PIC 9(4).
+              05 MASTER-SUPPLIER-CODE  PIC X(5).
+
+           FD TRANSACTION-FILE-IN.
+           01 TRANSACTION-RECORD-IN.
+              05 TXN-PART-NUMBER-IN    PIC 9(7).
+              05 TXN-TYPE-IN           PIC X(1).
+              05 TXN-QUANTITY-IN       PIC 9(4).
+
+           FD TRANSACTION-LOG-FILE.
+           01 TRANSACTION-LOG-RECORD   PIC X(65).
+
+           WORKING-STORAGE SECTION.
+           01 WS-PROMPTS.
+              05 WS-PROMPT-NOT-FOUND   PIC X(40)   VALUE
+                        "Part number not on master - skipped:".
+              05 WS-PROMPT-SHORT-QTY   PIC X(46)   VALUE
+                  "Shipment exceeds quantity on hand - skipped:".
+
+           01 WS-RESPONSES.
+              05 WS-VALID-FLAG            PIC X(1).
+              05 WS-MASTER-FILE-STATUS    PIC X(2).
+              05 WS-LOG-FILE-STATUS       PIC X(2).
+              05 WS-MASTER-NEWLY-CREATED  PIC X(3) VALUE "NO".
+
+           01 WS-TXN-WORK-FIELDS.
+              05 WS-OLD-QUANTITY          PIC 9(4)    VALUE ZERO.
+              05 WS-NEW-QUANTITY          PIC 9(4)    VALUE ZERO.
+              05 WS-TXN-TYPE              PIC X(8).
+
+           01 WS-TXN-LOG-LINE.
+              05 WS-LOG-PART-NUMBER-OUT   PIC 9(7).
+              05 FILLER                   PIC X(3)    VALUE SPACES.
+              05 WS-LOG-TYPE-OUT          PIC X(8).
+              05 FILLER                   PIC X(3)    VALUE SPACES.
+              05 FILLER                   PIC X(8)    VALUE "Old Qty:".
+              05 WS-LOG-OLD-QTY-OUT       PIC ZZZ9.
+              05 FILLER                   PIC X(3)    VALUE SPACES.
+              05 FILLER                   PIC X(7)    VALUE "Change:".
+              05 WS-LOG-CHANGE-SIGN-OUT   PIC X(1).
+              05 WS-LOG-CHANGE-QTY-OUT    PIC ZZZ9.
+              05 FILLER                   PIC X(3)    VALUE SPACES.
+              05 FILLER                   PIC X(8)    VALUE "New Qty:".
+              05 WS-LOG-NEW-QTY-OUT       PIC ZZZ9.
+
+           01 WS-FLAGS-AND-COUNTERS.
+              05 WS-EOF-FLAG           PIC X(3)    VALUE "NO".
+              05 WS-BUILD-EOF-FLAG     PIC X(3)    VALUE "NO".
+
+       PROCEDURE DIVISION.
+       100-PRODUCE-INVENTORY-TXN.
+           PERFORM 201-INIT-INVENTORY-TXN.
+           PERFORM 202-APPLY-TXN-RECORD
+                       UNTIL WS-EOF-FLAG = "YES".
+           PERFORM 203-TERM-INVENTORY-TXN.
+           STOP RUN.
+
+           201-INIT-INVENTORY-TXN.
+               PERFORM 701-OPEN-MASTER-FILE.
+               IF WS-MASTER-NEWLY-CREATED = "YES"
+                   PERFORM 710-BUILD-MASTER-FROM-INVENT-IN
+               END-IF.
+               PERFORM 702-OPEN-TXN-FILES.
+               PERFORM 304-READ-TXN-RECORD.
+           202-APPLY-TXN-RECORD.
+               PERFORM 303-LOOKUP-MASTER-RECORD.
+               IF WS-VALID-FLAG = "Y"
+                   PERFORM 305-POST-TRANSACTION
+               END-IF.
+               PERFORM 304-READ-TXN-RECORD.
+           203-TERM-INVENTORY-TXN.
+               CLOSE INVENTORY-MASTER-FILE TRANSACTION-FILE-IN
+                     TRANSACTION-LOG-FILE.
+
+               303-LOOKUP-MASTER-RECORD.
+                   MOVE TXN-PART-NUMBER-IN TO MASTER-PART-NUMBER.
+                   READ INVENTORY-MASTER-FILE
+                       INVALID KEY
+                           DISPLAY WS-PROMPT-NOT-FOUND
+                               TXN-PART-NUMBER-IN
+                           MOVE "N" TO WS-VALID-FLAG
+                       NOT INVALID KEY
+                           MOVE "Y" TO WS-VALID-FLAG
+                   END-READ.
+               304-READ-TXN-RECORD.
+                   READ TRANSACTION-FILE-IN
+                       AT END MOVE "YES" TO WS-EOF-FLAG.
+               305-POST-TRANSACTION.
+                   MOVE MASTER-QTY-ON-HAND TO WS-OLD-QUANTITY.
+                   EVALUATE TXN-TYPE-IN
+                       WHEN "R" WHEN "r"
+                           ADD TXN-QUANTITY-IN TO MASTER-QTY-ON-HAND
+                           MOVE "Receipt" TO WS-TXN-TYPE
+                           PERFORM 306-REWRITE-AND-LOG
+                       WHEN "S" WHEN "s"
+                           IF TXN-QUANTITY-IN > MASTER-QTY-ON-HAND
+                               DISPLAY WS-PROMPT-SHORT-QTY
+                                   TXN-PART-NUMBER-IN
+                           ELSE
+                               SUBTRACT TXN-QUANTITY-IN
+                                   FROM MASTER-QTY-ON-HAND
+                               MOVE "Shipment" TO WS-TXN-TYPE
+                               PERFORM 306-REWRITE-AND-LOG
+                           END-IF
+                       WHEN OTHER
+                           DISPLAY "Invalid transaction type - "
+                               "skipped: " TXN-PART-NUMBER-IN
+                   END-EVALUATE.
+               306-REWRITE-AND-LOG.
+                   MOVE MASTER-QTY-ON-HAND TO WS-NEW-QUANTITY.
+                   PERFORM 714-REWRITE-MASTER-RECORD.
+                   PERFORM 715-WRITE-TXN-LOG-RECORD.
+
+               701-OPEN-MASTER-FILE.
+                   MOVE "NO" TO WS-MASTER-NEWLY-CREATED.
+                   OPEN I-O INVENTORY-MASTER-FILE.
+                   IF WS-MASTER-FILE-STATUS = "35"
+                       OPEN OUTPUT INVENTORY-MASTER-FILE
+                       CLOSE INVENTORY-MASTER-FILE
+                       OPEN I-O INVENTORY-MASTER-FILE
+                       MOVE "YES" TO WS-MASTER-NEWLY-CREATED
+                   END-IF.
+               702-OPEN-TXN-FILES.
+                   OPEN INPUT TRANSACTION-FILE-IN.
+                   OPEN EXTEND TRANSACTION-LOG-FILE.
+                   IF WS-LOG-FILE-STATUS = "35"
+                       OPEN OUTPUT TRANSACTION-LOG-FILE
+                       CLOSE TRANSACTION-LOG-FILE
+                       OPEN EXTEND TRANSACTION-LOG-FILE
+                   END-IF.
+               714-REWRITE-MASTER-RECORD.
+                   REWRITE INVENTORY-MASTER-RECORD
+                       INVALID KEY
+                           DISPLAY "Unable to update master record."
+                   END-REWRITE.
+               715-WRITE-TXN-LOG-RECORD.
+                   MOVE MASTER-PART-NUMBER TO WS-LOG-PART-NUMBER-OUT.
+                   MOVE WS-TXN-TYPE TO WS-LOG-TYPE-OUT.
+                   MOVE WS-OLD-QUANTITY TO WS-LOG-OLD-QTY-OUT.
+                   MOVE WS-NEW-QUANTITY TO WS-LOG-NEW-QTY-OUT.
+                   IF WS-TXN-TYPE = "Receipt"
+                       MOVE "+" TO WS-LOG-CHANGE-SIGN-OUT
+                   ELSE
+                       MOVE "-" TO WS-LOG-CHANGE-SIGN-OUT
+                   END-IF.
+                   MOVE TXN-QUANTITY-IN TO WS-LOG-CHANGE-QTY-OUT.
+                   WRITE TRANSACTION-LOG-RECORD FROM WS-TXN-LOG-LINE.
+
+                   710-BUILD-MASTER-FROM-INVENT-IN.
+                       OPEN INPUT INVENT-FILE-IN.
+                       MOVE "NO" TO WS-BUILD-EOF-FLAG.
+                       PERFORM 711-READ-AND-LOAD-ONE-PART
+                           UNTIL WS-BUILD-EOF-FLAG = "YES".
+                       CLOSE INVENT-FILE-IN.
+                   711-READ-AND-LOAD-ONE-PART.
+                       READ INVENT-FILE-IN
+                           AT END
+                               MOVE "YES" TO WS-BUILD-EOF-FLAG
+                           NOT AT END
+                               MOVE PART-NUMBER-IN TO
+                                   MASTER-PART-NUMBER
+                               MOVE PART-NAME-IN TO
+                                   MASTER-PART-NAME
+                               MOVE QTY-ON-HAND-IN TO
+                                   MASTER-QTY-ON-HAND
+                               MOVE UNIT-PRICE-IN TO
+                                   MASTER-UNIT-PRICE
+                               MOVE SUPPLIER-CODE-IN TO
+                                   MASTER-SUPPLIER-CODE
+                               WRITE INVENTORY-MASTER-RECORD
+                       END-READ.
