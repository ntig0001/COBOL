@@ -1,7 +1,16 @@
       **************************************************************
       *        This program reads data from a                      *
       *        file called invent_in and outputs it to             *
-      *        another file called invent_out.                     *
+      *        another file called invent_out, flagging any        *
+      *        part below reorder level to invent_exceptions.      *
+      *        It also accumulates a per-supplier subtotal         *
+      *        section for the audit trail, checkpoints its        *
+      *        read position periodically so a large run can       *
+      *        be restarted where it left off instead of from      *
+      *        the top, and reconciles WS-READ-COUNTER and the     *
+      *        accumulated quantity against an operator-supplied   *
+      *        control-total file, flagging a mismatch instead     *
+      *        of closing out silently.                            *
       *                                                            *
       **************************************************************
       *
@@ -16,6 +25,12 @@
       *                                             Variables      *
       *        WS-EOF-FLAG ------------------------ End of File    *
       *                                             Flag           *
+      *        WS-SUP-     ------------------------ Per-Supplier   *
+      *                                             Subtotal Table *
+      *        CKPT-     -------------------------- Checkpoint     *
+      *                                             File Fields    *
+      *        CTL-      -------------------------- Control-Total  *
+      *                                             File Fields    *
       *                                                            *
       **************************************************************
        IDENTIFICATION DIVISION.
@@ -28,10 +43,24 @@
                SELECT INVENT-FILE-IN ASSIGN TO "D:\Cobol\invent_in.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
                
-               SELECT INVENT-FILE-OUT ASSIGN TO 
+               SELECT INVENT-FILE-OUT ASSIGN TO
                                                "D:\Cobol\invent_out.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
-                                               
+
+               SELECT INVENT-EXCEPTION-FILE ASSIGN TO
+                                     "D:\Cobol\invent_exceptions.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT CHECKPOINT-FILE ASSIGN TO
+                                     "D:\Cobol\invent_checkpoint.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
+               SELECT CONTROL-TOTAL-FILE ASSIGN TO
+                                     "D:\Cobol\invent_control.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-FILE-STATUS.
+
        DATA DIVISION.
            FILE SECTION.
            FD INVENT-FILE-IN.
@@ -43,8 +72,37 @@
               05 SUPPLIER-CODE-IN      PIC X(5).
               
            FD INVENT-FILE-OUT.
-           01 INVENT-RECORD-OUT        PIC X(67).
-           
+           01 INVENT-RECORD-OUT        PIC X(104).
+
+           FD INVENT-EXCEPTION-FILE.
+           01 INVENT-EXCEPTION-RECORD  PIC X(45).
+
+           FD CHECKPOINT-FILE.
+           01 CHECKPOINT-RECORD.
+              05 CKPT-RECORD-TYPE      PIC X(1).
+              05 FILLER                PIC X       VALUE SPACE.
+              05 CKPT-READ-COUNTER     PIC 9(4).
+              05 FILLER                PIC X       VALUE SPACE.
+              05 CKPT-LAST-PART-NUMBER PIC 9(7).
+              05 FILLER                PIC X       VALUE SPACE.
+              05 CKPT-WRITE-COUNTER    PIC 9(4).
+              05 FILLER                PIC X       VALUE SPACE.
+              05 CKPT-TOTAL-VALUE      PIC 9(10).
+              05 FILLER                PIC X       VALUE SPACE.
+              05 CKPT-TOTAL-QTY        PIC 9(7).
+              05 FILLER                PIC X       VALUE SPACE.
+              05 CKPT-SUP-CODE         PIC X(5).
+              05 FILLER                PIC X       VALUE SPACE.
+              05 CKPT-SUP-QTY-TOTAL    PIC 9(6).
+              05 FILLER                PIC X       VALUE SPACE.
+              05 CKPT-SUP-VALUE-TOTAL  PIC 9(10).
+
+           FD CONTROL-TOTAL-FILE.
+           01 CONTROL-TOTAL-RECORD.
+              05 CTL-EXPECTED-RECORD-COUNT PIC 9(4).
+              05 FILLER                    PIC X       VALUE SPACE.
+              05 CTL-EXPECTED-TOTAL-QTY    PIC 9(7).
+
            WORKING-STORAGE SECTION.
            01 WS-INVENT-RECORD-DETAIL.
               05 WS-PART-NUMBER-OUT    PIC 9(7).
@@ -80,10 +138,93 @@
               05 FILLER                PIC X(8)    VALUE "Written:".    
               05 FILLER                PIC X       VALUE SPACES.
               05 WS-WRITE-COUNTER      PIC 9(4)    VALUE ZERO.
-              
+
+           01 WS-SUPPLIER-SUBTOTAL-HEADER.
+              05 FILLER                PIC X(18)   VALUE
+                                        "Supplier Subtotals".
+
+           01 WS-SUPPLIER-SUBTOTAL-LINE.
+              05 FILLER                PIC X(9)    VALUE "Supplier:".
+              05 FILLER                PIC X       VALUE SPACES.
+              05 WS-SUP-CODE-OUT       PIC X(5).
+              05 FILLER                PIC X(5)    VALUE SPACES.
+              05 FILLER                PIC X(5)    VALUE "Qty:".
+              05 FILLER                PIC X       VALUE SPACES.
+              05 WS-SUP-QTY-OUT        PIC 9(6).
+              05 FILLER                PIC X(5)    VALUE SPACES.
+              05 FILLER                PIC X(7)    VALUE "Value:".
+              05 FILLER                PIC X       VALUE SPACES.
+              05 WS-SUP-VALUE-OUT      PIC 9(10).
+
+           01 WS-SUPPLIER-TABLE.
+              05 WS-SUPPLIER-ENTRY OCCURS 50 TIMES.
+                 10 WS-SUP-CODE        PIC X(5).
+                 10 WS-SUP-QTY-TOTAL   PIC 9(6).
+                 10 WS-SUP-VALUE-TOTAL PIC 9(10).
+
+           01 WS-SUPPLIER-WORK-FIELDS.
+              05 WS-SUPPLIER-COUNT     PIC 9(4)    VALUE ZERO.
+              05 WS-SUP-IDX            PIC 9(4)    VALUE ZERO.
+              05 WS-SUP-FOUND-FLAG     PIC X(3)    VALUE "NO".
+              05 WS-SUP-TABLE-FULL-FLAG PIC X(3)   VALUE "NO".
+
+           01 WS-EXCEPTION-COLUMN-HEADER.
+              05 FILLER                PIC X(11)   VALUE "Part Number".
+              05 FILLER                PIC X(2)    VALUE SPACES.
+              05 FILLER                PIC X(9)    VALUE "Part Name".
+              05 FILLER                PIC X(15)   VALUE SPACES.
+              05 FILLER                PIC X(8)    VALUE "Quantity".
+
+           01 WS-EXCEPTION-DETAIL-LINE.
+              05 WS-EXC-PART-NUMBER-OUT PIC 9(7).
+              05 FILLER                PIC X(6)    VALUE SPACES.
+              05 WS-EXC-PART-NAME-OUT  PIC X(20).
+              05 FILLER                PIC X(4)    VALUE SPACES.
+              05 WS-EXC-QTY-OUT        PIC 9(4).
+
+           01 WS-REORDER-POINT.
+              05 WS-REORDER-THRESHOLD  PIC 9(4)    VALUE 0050.
+
+           01 WS-CHECKPOINT-FIELDS.
+              05 WS-CHECKPOINT-READ-COUNTER PIC 9(4) VALUE ZERO.
+              05 WS-CHECKPOINT-LAST-PART    PIC 9(7) VALUE ZERO.
+              05 WS-CHECKPOINT-WRITE-COUNTER PIC 9(4) VALUE ZERO.
+              05 WS-CHECKPOINT-TOTAL-VALUE  PIC 9(10) VALUE ZERO.
+              05 WS-CHECKPOINT-TOTAL-QTY    PIC 9(7) VALUE ZERO.
+              05 WS-RESTART-MODE            PIC X(3) VALUE "NO".
+              05 WS-CHECKPOINT-FILE-STATUS  PIC X(2).
+              05 WS-CHECKPOINT-EOF-FLAG     PIC X(3) VALUE "NO".
+              05 WS-CHECKPOINT-INTERVAL     PIC 9(4) VALUE 0100.
+              05 WS-CHECKPOINT-REMAINDER    PIC 9(4) VALUE ZERO.
+              05 WS-CHECKPOINT-QUOTIENT     PIC 9(4) VALUE ZERO.
+
+           01 WS-CONTROL-TOTAL-FIELDS.
+              05 WS-EXPECTED-RECORD-COUNT   PIC 9(4) VALUE ZERO.
+              05 WS-EXPECTED-TOTAL-QTY      PIC 9(7) VALUE ZERO.
+              05 WS-ACTUAL-TOTAL-QTY        PIC 9(7) VALUE ZERO.
+              05 WS-CONTROL-FILE-STATUS     PIC X(2).
+              05 WS-CONTROL-MISMATCH-FLAG   PIC X(3) VALUE "NO".
+              05 WS-CONTROL-FILE-PRESENT    PIC X(3) VALUE "NO".
+
+           01 WS-CONTROL-MISMATCH-LINE.
+              05 FILLER                PIC X(26)   VALUE
+                             "**CONTROL TOTAL MISMATCH**".
+              05 FILLER                PIC X(3)    VALUE SPACES.
+              05 FILLER                PIC X(11)   VALUE "Exp.Recs:".
+              05 WS-EXP-RECS-OUT       PIC ZZZ9.
+              05 FILLER                PIC X(3)    VALUE SPACES.
+              05 FILLER                PIC X(11)   VALUE "Act.Recs:".
+              05 WS-ACT-RECS-OUT       PIC ZZZ9.
+              05 FILLER                PIC X(3)    VALUE SPACES.
+              05 FILLER                PIC X(11)   VALUE "Exp.Qty:".
+              05 WS-EXP-QTY-OUT        PIC ZZZZZZ9.
+              05 FILLER                PIC X(3)    VALUE SPACES.
+              05 FILLER                PIC X(11)   VALUE "Act.Qty:".
+              05 WS-ACT-QTY-OUT        PIC ZZZZZZ9.
+
            01 WS-FLAGS-AND-COUNTERS.
               05 WS-EOF-FLAG           PIC X(3)    VALUE "NO".
-              
+
        PROCEDURE DIVISION.
            100-PRODUCE-INVENTORY-REPORT.
                PERFORM 201-INIT-INVENTORY-REPORT.
@@ -93,27 +234,49 @@
                STOP RUN.
            
            201-INIT-INVENTORY-REPORT.
+               PERFORM 343-READ-CONTROL-TOTALS-FILE.
+               PERFORM 330-CHECK-FOR-RESTART.
                PERFORM 301-OPEN-INVENT-FILES.
+               IF WS-RESTART-MODE = "NO"
+                   PERFORM 302-WRITE-COLUMN-HEADERS
+               END-IF.
                PERFORM 304-READ-INVENT-RECORD.
-               PERFORM 302-WRITE-COLUMN-HEADERS.
-           
+               IF WS-RESTART-MODE = "YES"
+                   PERFORM 331-SKIP-PROCESSED-RECORDS
+               END-IF.
+
            202-PRODUCE-INVENT-DETAIL-RECORD.
                PERFORM 303-CALCULATE-INVENT-VALUE.
                PERFORM 305-CALCULATE-TOTAL-INVENT-VALUE.
+               PERFORM 310-ACCUMULATE-SUPPLIER-TOTAL.
                PERFORM 306-WRITE-INVENT-DETAIL.
+               PERFORM 309-CHECK-LOW-STOCK-EXCEPTION.
+               PERFORM 333-WRITE-CHECKPOINT-IF-DUE.
                PERFORM 304-READ-INVENT-RECORD.
-           
+
            203-TERM-INVENTORY-REPORT.
+               PERFORM 312-WRITE-SUPPLIER-SUBTOTALS.
                PERFORM 307-WRITE-AUDIT-TRAIL.
+               PERFORM 340-RECONCILE-CONTROL-TOTALS.
                PERFORM 308-CLOSE-INVENT-FILES.
-               
+               PERFORM 335-CLEAR-CHECKPOINT.
+
                301-OPEN-INVENT-FILES.
-                   OPEN INPUT  INVENT-FILE-IN
-                        OUTPUT INVENT-FILE-OUT.
-               
+                   IF WS-RESTART-MODE = "YES"
+                       OPEN INPUT  INVENT-FILE-IN
+                       OPEN EXTEND INVENT-FILE-OUT
+                       OPEN EXTEND INVENT-EXCEPTION-FILE
+                   ELSE
+                       OPEN INPUT  INVENT-FILE-IN
+                            OUTPUT INVENT-FILE-OUT
+                            OUTPUT INVENT-EXCEPTION-FILE
+                   END-IF.
+
                302-WRITE-COLUMN-HEADERS.
                    WRITE INVENT-RECORD-OUT FROM WS-COLUMN-HEADER.
                    WRITE INVENT-RECORD-OUT FROM SPACES.
+                   WRITE INVENT-EXCEPTION-RECORD
+                       FROM WS-EXCEPTION-COLUMN-HEADER.
                
                303-CALCULATE-INVENT-VALUE.
                    MULTIPLY QTY-ON-HAND-IN BY UNIT-PRICE-IN
@@ -126,7 +289,8 @@
            
                305-CALCULATE-TOTAL-INVENT-VALUE.
                    ADD WS-STOCK-VALUE-OUT TO WS-TOTAL-INV-VALUE.
-               
+                   ADD QTY-ON-HAND-IN TO WS-ACTUAL-TOTAL-QTY.
+
                306-WRITE-INVENT-DETAIL.
                    MOVE PART-NUMBER-IN TO WS-PART-NUMBER-OUT.
                    MOVE PART-NAME-IN TO WS-PART-NAME-OUT.
@@ -140,5 +304,208 @@
                    WRITE INVENT-RECORD-OUT FROM WS-AUDIT-TRAIL.
                 
                308-CLOSE-INVENT-FILES.
-                   CLOSE INVENT-FILE-IN INVENT-FILE-OUT.
-                   
\ No newline at end of file
+                   CLOSE INVENT-FILE-IN INVENT-FILE-OUT
+                         INVENT-EXCEPTION-FILE.
+
+               309-CHECK-LOW-STOCK-EXCEPTION.
+                   IF QTY-ON-HAND-IN < WS-REORDER-THRESHOLD
+                       MOVE PART-NUMBER-IN TO WS-EXC-PART-NUMBER-OUT
+                       MOVE PART-NAME-IN TO WS-EXC-PART-NAME-OUT
+                       MOVE QTY-ON-HAND-IN TO WS-EXC-QTY-OUT
+                       WRITE INVENT-EXCEPTION-RECORD
+                           FROM WS-EXCEPTION-DETAIL-LINE
+                   END-IF.
+
+               310-ACCUMULATE-SUPPLIER-TOTAL.
+                   MOVE 1 TO WS-SUP-IDX.
+                   MOVE "NO" TO WS-SUP-FOUND-FLAG.
+                   PERFORM 311-SEARCH-SUPPLIER-ENTRY
+                       UNTIL WS-SUP-IDX > WS-SUPPLIER-COUNT
+                          OR WS-SUP-FOUND-FLAG = "YES".
+                   MOVE "NO" TO WS-SUP-TABLE-FULL-FLAG.
+                   IF WS-SUP-FOUND-FLAG = "NO"
+                       IF WS-SUPPLIER-COUNT < 50
+                           ADD 1 TO WS-SUPPLIER-COUNT
+                           MOVE WS-SUPPLIER-COUNT TO WS-SUP-IDX
+                           MOVE SUPPLIER-CODE-IN
+                               TO WS-SUP-CODE (WS-SUP-IDX)
+                           MOVE ZERO TO WS-SUP-QTY-TOTAL (WS-SUP-IDX)
+                           MOVE ZERO TO WS-SUP-VALUE-TOTAL (WS-SUP-IDX)
+                       ELSE
+                           MOVE "YES" TO WS-SUP-TABLE-FULL-FLAG
+                           DISPLAY "Supplier table full - subtotal "
+                               "skipped for: " SUPPLIER-CODE-IN
+                       END-IF
+                   END-IF.
+                   IF WS-SUP-TABLE-FULL-FLAG = "NO"
+                       ADD QTY-ON-HAND-IN
+                           TO WS-SUP-QTY-TOTAL (WS-SUP-IDX)
+                       ADD WS-STOCK-VALUE-OUT
+                           TO WS-SUP-VALUE-TOTAL (WS-SUP-IDX)
+                   END-IF.
+
+               312-WRITE-SUPPLIER-SUBTOTALS.
+                   WRITE INVENT-RECORD-OUT FROM SPACES.
+                   WRITE INVENT-RECORD-OUT
+                       FROM WS-SUPPLIER-SUBTOTAL-HEADER.
+                   MOVE 1 TO WS-SUP-IDX.
+                   PERFORM 313-WRITE-SUPPLIER-SUBTOTAL-LINE
+                       UNTIL WS-SUP-IDX > WS-SUPPLIER-COUNT.
+
+                   311-SEARCH-SUPPLIER-ENTRY.
+                       IF WS-SUP-CODE (WS-SUP-IDX) = SUPPLIER-CODE-IN
+                           MOVE "YES" TO WS-SUP-FOUND-FLAG
+                       ELSE
+                           ADD 1 TO WS-SUP-IDX
+                       END-IF.
+                   313-WRITE-SUPPLIER-SUBTOTAL-LINE.
+                       MOVE WS-SUP-CODE (WS-SUP-IDX) TO WS-SUP-CODE-OUT.
+                       MOVE WS-SUP-QTY-TOTAL (WS-SUP-IDX)
+                           TO WS-SUP-QTY-OUT.
+                       MOVE WS-SUP-VALUE-TOTAL (WS-SUP-IDX)
+                           TO WS-SUP-VALUE-OUT.
+                       WRITE INVENT-RECORD-OUT
+                           FROM WS-SUPPLIER-SUBTOTAL-LINE.
+                       ADD 1 TO WS-SUP-IDX.
+
+               330-CHECK-FOR-RESTART.
+                   OPEN INPUT CHECKPOINT-FILE.
+                   IF WS-CHECKPOINT-FILE-STATUS = "00"
+                       READ CHECKPOINT-FILE
+                           AT END
+                               MOVE "NO" TO WS-RESTART-MODE
+                           NOT AT END
+                               MOVE CKPT-READ-COUNTER
+                                   TO WS-CHECKPOINT-READ-COUNTER
+                               MOVE CKPT-LAST-PART-NUMBER
+                                   TO WS-CHECKPOINT-LAST-PART
+                               MOVE CKPT-WRITE-COUNTER
+                                   TO WS-CHECKPOINT-WRITE-COUNTER
+                               MOVE CKPT-TOTAL-VALUE
+                                   TO WS-CHECKPOINT-TOTAL-VALUE
+                               MOVE CKPT-TOTAL-QTY
+                                   TO WS-CHECKPOINT-TOTAL-QTY
+                               MOVE "YES" TO WS-RESTART-MODE
+                               PERFORM 338-RESTORE-SUPPLIER-ROWS
+                       END-READ
+                       CLOSE CHECKPOINT-FILE
+                   ELSE
+                       MOVE "NO" TO WS-RESTART-MODE
+                   END-IF.
+                   IF WS-CHECKPOINT-READ-COUNTER = ZERO
+                       MOVE "NO" TO WS-RESTART-MODE
+                   END-IF.
+                   IF WS-RESTART-MODE = "YES"
+                       MOVE WS-CHECKPOINT-WRITE-COUNTER
+                           TO WS-WRITE-COUNTER
+                       MOVE WS-CHECKPOINT-TOTAL-VALUE
+                           TO WS-TOTAL-INV-VALUE
+                       MOVE WS-CHECKPOINT-TOTAL-QTY
+                           TO WS-ACTUAL-TOTAL-QTY
+                   END-IF.
+
+               331-SKIP-PROCESSED-RECORDS.
+                   PERFORM 332-SKIP-ONE-RECORD
+                       UNTIL WS-READ-COUNTER >
+                                 WS-CHECKPOINT-READ-COUNTER
+                          OR WS-EOF-FLAG = "YES".
+
+               332-SKIP-ONE-RECORD.
+                   PERFORM 304-READ-INVENT-RECORD.
+
+               333-WRITE-CHECKPOINT-IF-DUE.
+                   DIVIDE WS-READ-COUNTER BY WS-CHECKPOINT-INTERVAL
+                       GIVING WS-CHECKPOINT-QUOTIENT
+                       REMAINDER WS-CHECKPOINT-REMAINDER.
+                   IF WS-CHECKPOINT-REMAINDER = ZERO
+                       PERFORM 334-WRITE-CHECKPOINT-RECORD
+                   END-IF.
+
+               334-WRITE-CHECKPOINT-RECORD.
+                   MOVE "H" TO CKPT-RECORD-TYPE.
+                   MOVE WS-READ-COUNTER TO CKPT-READ-COUNTER.
+                   MOVE PART-NUMBER-IN TO CKPT-LAST-PART-NUMBER.
+                   MOVE WS-WRITE-COUNTER TO CKPT-WRITE-COUNTER.
+                   MOVE WS-TOTAL-INV-VALUE TO CKPT-TOTAL-VALUE.
+                   MOVE WS-ACTUAL-TOTAL-QTY TO CKPT-TOTAL-QTY.
+                   MOVE SPACES TO CKPT-SUP-CODE.
+                   MOVE ZERO TO CKPT-SUP-QTY-TOTAL.
+                   MOVE ZERO TO CKPT-SUP-VALUE-TOTAL.
+                   OPEN OUTPUT CHECKPOINT-FILE.
+                   WRITE CHECKPOINT-RECORD.
+                   MOVE 1 TO WS-SUP-IDX.
+                   PERFORM 336-WRITE-CHECKPOINT-SUPPLIER-ROW
+                       UNTIL WS-SUP-IDX > WS-SUPPLIER-COUNT.
+                   CLOSE CHECKPOINT-FILE.
+
+               335-CLEAR-CHECKPOINT.
+                   OPEN OUTPUT CHECKPOINT-FILE.
+                   CLOSE CHECKPOINT-FILE.
+
+               336-WRITE-CHECKPOINT-SUPPLIER-ROW.
+                   MOVE "S" TO CKPT-RECORD-TYPE.
+                   MOVE WS-SUP-CODE (WS-SUP-IDX) TO CKPT-SUP-CODE.
+                   MOVE WS-SUP-QTY-TOTAL (WS-SUP-IDX)
+                       TO CKPT-SUP-QTY-TOTAL.
+                   MOVE WS-SUP-VALUE-TOTAL (WS-SUP-IDX)
+                       TO CKPT-SUP-VALUE-TOTAL.
+                   WRITE CHECKPOINT-RECORD.
+                   ADD 1 TO WS-SUP-IDX.
+
+               338-RESTORE-SUPPLIER-ROWS.
+                   MOVE ZERO TO WS-SUPPLIER-COUNT.
+                   MOVE "NO" TO WS-CHECKPOINT-EOF-FLAG.
+                   PERFORM 339-RESTORE-ONE-SUPPLIER-ROW
+                       UNTIL WS-CHECKPOINT-EOF-FLAG = "YES".
+
+               339-RESTORE-ONE-SUPPLIER-ROW.
+                   READ CHECKPOINT-FILE
+                       AT END
+                           MOVE "YES" TO WS-CHECKPOINT-EOF-FLAG
+                       NOT AT END
+                           ADD 1 TO WS-SUPPLIER-COUNT
+                           MOVE CKPT-SUP-CODE
+                               TO WS-SUP-CODE (WS-SUPPLIER-COUNT)
+                           MOVE CKPT-SUP-QTY-TOTAL
+                               TO WS-SUP-QTY-TOTAL (WS-SUPPLIER-COUNT)
+                           MOVE CKPT-SUP-VALUE-TOTAL
+                               TO WS-SUP-VALUE-TOTAL (WS-SUPPLIER-COUNT)
+                   END-READ.
+
+               340-RECONCILE-CONTROL-TOTALS.
+                   IF WS-CONTROL-FILE-PRESENT = "YES"
+                       PERFORM 341-COMPARE-CONTROL-TOTALS
+                   END-IF.
+
+               341-COMPARE-CONTROL-TOTALS.
+                   IF WS-READ-COUNTER NOT = WS-EXPECTED-RECORD-COUNT
+                      OR WS-ACTUAL-TOTAL-QTY NOT = WS-EXPECTED-TOTAL-QTY
+                       MOVE "YES" TO WS-CONTROL-MISMATCH-FLAG
+                       PERFORM 342-WRITE-CONTROL-MISMATCH-LINE
+                       MOVE 16 TO RETURN-CODE
+                   END-IF.
+
+               342-WRITE-CONTROL-MISMATCH-LINE.
+                   MOVE WS-EXPECTED-RECORD-COUNT TO WS-EXP-RECS-OUT.
+                   MOVE WS-READ-COUNTER TO WS-ACT-RECS-OUT.
+                   MOVE WS-EXPECTED-TOTAL-QTY TO WS-EXP-QTY-OUT.
+                   MOVE WS-ACTUAL-TOTAL-QTY TO WS-ACT-QTY-OUT.
+                   WRITE INVENT-RECORD-OUT FROM SPACES.
+                   WRITE INVENT-RECORD-OUT
+                       FROM WS-CONTROL-MISMATCH-LINE.
+
+               343-READ-CONTROL-TOTALS-FILE.
+                   OPEN INPUT CONTROL-TOTAL-FILE.
+                   IF WS-CONTROL-FILE-STATUS = "00"
+                       READ CONTROL-TOTAL-FILE
+                           AT END
+                               CONTINUE
+                           NOT AT END
+                               MOVE CTL-EXPECTED-RECORD-COUNT
+                                   TO WS-EXPECTED-RECORD-COUNT
+                               MOVE CTL-EXPECTED-TOTAL-QTY
+                                   TO WS-EXPECTED-TOTAL-QTY
+                               MOVE "YES" TO WS-CONTROL-FILE-PRESENT
+                       END-READ
+                       CLOSE CONTROL-TOTAL-FILE
+                   END-IF.
